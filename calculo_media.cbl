@@ -3,127 +3,518 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 vdndll - CADASTRO passa a ser um arquivo-mestre
+      *                       indexado (CADMEST), gravado e relido a
+      *                       cada execucao em vez de existir apenas
+      *                       durante o processamento em memoria.
+      *   09/08/2026 vdndll - quantidade de notas e peso de cada uma
+      *                       passam a ser configuraveis por materia,
+      *                       lidos do arquivo de parametros PARMAT em
+      *                       vez de fixos em 4 notas de peso igual.
+      *   09/08/2026 vdndll - carga em lote: se o arquivo MEDLOTE
+      *                       estiver presente, processa cada aluno
+      *                       sem ACCEPT, gravando um checkpoint em
+      *                       MEDCKPT a cada WS-CHECKPOINT-INTERVALO
+      *                       registros para permitir retomar a carga
+      *                       de onde parou caso o job seja reiniciado.
+      *   09/08/2026 vdndll - grava NOME/MATERIA/MEDIA/RESULTADO de
+      *                       cada media calculada no arquivo de
+      *                       extracao EXTNOTA (layout fixo), para o
+      *                       sistema de secretaria ler em vez de
+      *                       transcrever a partir do DISPLAY.
+      *   09/08/2026 vdndll - media minima de aprovacao passa a ser
+      *                       configuravel por materia (PAR-NOTA-CORTE
+      *                       em PARMAT), em vez do corte fixo de 7.
+      *   09/08/2026 vdndll - CADMEST passa a ter um registro por
+      *                       aluno/materia (chave CAD-NOME+
+      *                       CAD-MATERIA), para acumular o historico
+      *                       escolar completo do aluno em vez de
+      *                       sobrescrever a materia anterior a cada
+      *                       nova media. CAD-NOME agora e tambem
+      *                       chave alternativa (com duplicatas) para
+      *                       o boletim do aluno localizar todas as
+      *                       suas materias.
+      *   09/08/2026 vdndll - P700-REPETIR deixa de se chamar (PERFORM
+      *                       THRU) recursivamente a cada aluno; o
+      *                       laco de "nova media" agora e controlado
+      *                       por PERFORM...UNTIL a partir de
+      *                       MAIN-PROCEDURE, como ja era feito no
+      *                       laco de carga em lote. Tambem: PARMAT
+      *                       ganha o mesmo tratamento de "arquivo
+      *                       ainda nao existe" que ja existia para
+      *                       CADMEST; o checkpoint de lote passa a
+      *                       ser gravado a cada registro (nao mais a
+      *                       cada WS-CHECKPOINT-INTERVALO), para que
+      *                       um restart nunca duplique linhas em
+      *                       EXTNOTA; e P160/P500 passam a validar a
+      *                       soma dos pesos de PARMAT antes de usa-
+      *                       los no calculo da media.
+      *   09/08/2026 vdndll - P450-PROCESSAR-REGISTRO-LOTE passa a
+      *                       validar cada nota de MEDLOTE (0 a 10)
+      *                       antes de gravar, igual ja se fazia no
+      *                       modo interativo (P200-NOTAS); um
+      *                       registro com nota fora da faixa e
+      *                       rejeitado em vez de virar historico
+      *                       escolar com dado invalido.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculo_media.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO "CADMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAD-CHAVE
+               ALTERNATE RECORD KEY IS CAD-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "PARMAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAR-MATERIA
+               FILE STATUS IS WS-FS-PARAMETROS.
+
+           SELECT ARQ-LOTE-ALUNOS ASSIGN TO "MEDLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "MEDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "EXTNOTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-CADASTRO.
+           COPY CADREG.
+
+       FD  ARQ-PARAMETROS.
+           COPY PARMAT.
+
+       FD  ARQ-LOTE-ALUNOS.
+       01  LOTE-REGISTRO.
+           03 LOTE-NOME                PIC X(40).
+           03 LOTE-MATERIA             PIC X(20).
+           03 LOTE-NOTA OCCURS 6 TIMES PIC 99V99.
+
+       FD  ARQ-CHECKPOINT.
+       01  CKPT-REGISTRO               PIC 9(05).
+
+       FD  ARQ-EXTRATO.
+       01  EXT-REGISTRO.
+           03 EXT-NOME                 PIC X(40).
+           03 EXT-MATERIA              PIC X(20).
+           03 EXT-MEDIA                PIC 99V99.
+           03 EXT-RESULTADO            PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 CADASTRO.
-         03 NOME                   PIC X(40) VALUE SPACE.
-         03 MATERIA                PIC X(20) VALUE SPACE.
-         03 NOTA-1                 PIC S99V99 VALUE 0.
-         03 NOTA-2                 PIC S99V99 VALUE ZERO.
-         77 NOTA-3                 PIC S99V99 VALUE ZERO.
-         77 NOTA-4                 PIC S99V99 VALUE ZERO.
-         77 MEDIA                  PIC 99V99 VALUE ZERO.
-         77 RESULTADO              PIC X(10) VALUE SPACE.
          77 REPETIR                PIC A(1) VALUE SPACE.
+         77 WS-FS-CADASTRO         PIC X(02) VALUE SPACES.
+         77 WS-FS-PARAMETROS       PIC X(02) VALUE SPACES.
+         77 WS-FS-LOTE             PIC X(02) VALUE SPACES.
+         77 WS-FS-CHECKPOINT       PIC X(02) VALUE SPACES.
+         77 WS-FS-EXTRATO          PIC X(02) VALUE SPACES.
+         77 WS-I                   PIC 9(02) COMP VALUE ZERO.
+         77 WS-SW-MODO             PIC X(01) VALUE 'I'.
+            88 MODO-INTERATIVO           VALUE 'I'.
+            88 MODO-LOTE                 VALUE 'L'.
+         77 WS-SW-FIM-LOTE         PIC X(01) VALUE 'N'.
+            88 FIM-LOTE                  VALUE 'S'.
+         77 WS-CONTADOR-REG        PIC 9(05) VALUE ZERO.
+         77 WS-CHECKPOINT-INTERVALO PIC 9(05) VALUE 50.
+         77 WS-SKIP-INDICE         PIC 9(05) VALUE ZERO.
+         77 WS-DIV-QUOCIENTE       PIC 9(05) VALUE ZERO.
+         77 WS-DIV-RESTO           PIC 9(05) VALUE ZERO.
+         77 WS-SW-CONTINUAR        PIC X(01) VALUE 'S'.
+            88 CONTINUAR-PROCESSANDO    VALUE 'S'.
+         77 WS-SOMA-PESOS          PIC 9(02)V999 VALUE ZERO.
+         77 WS-SW-ERRO-MEDIA       PIC X(01) VALUE 'N'.
+            88 ERRO-NO-CALCULO-MEDIA    VALUE 'S'.
+         77 WS-SW-LOTE-INVALIDO    PIC X(01) VALUE 'N'.
+            88 LOTE-REGISTRO-INVALIDO   VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           PERFORM P001-INICIALIZA.
-           PERFORM P100-NM         THRU P100-FIM.
-           PERFORM P200-NOTAS      THRU P200-FIM.
-           PERFORM P500-MEDIA      THRU P500-FIM.
-           PERFORM P700-REPETIR    THRU P700-FIM.
+           PERFORM P010-ABRIR-ARQUIVOS.
+           PERFORM P020-DETERMINAR-MODO.
+           IF MODO-LOTE
+               PERFORM P030-RETOMAR-CHECKPOINT
+               PERFORM P400-PROCESSAR-LOTE THRU P400-FIM
+                   UNTIL FIM-LOTE
+               PERFORM P045-GRAVAR-CHECKPOINT
+           ELSE
+               PERFORM P001-INICIALIZA
+               PERFORM P100-NM         THRU P100-FIM
+               PERFORM P200-NOTAS      THRU P200-FIM
+               PERFORM P500-MEDIA      THRU P500-FIM
+               PERFORM P550-GRAVAR     THRU P550-FIM
+               PERFORM P560-GRAVAR-EXTRATO THRU P560-FIM
+               PERFORM P700-REPETIR    THRU P700-FIM
+                   UNTIL NOT CONTINUAR-PROCESSANDO
+           END-IF
+           PERFORM P999-FINAL
+           .
+
+      * Abre o cadastro-mestre em I-O; se ele ainda nao existe (status
+      * 35), cria o arquivo vazio antes de reabri-lo em I-O. PARMAT
+      * recebe o mesmo tratamento: se ainda nao existir, e criado
+      * vazio, para que a leitura em P160-LER-PARAMETRO-MATERIA sempre
+      * encontre um arquivo aberto (e caia no padrao historico via
+      * INVALID KEY) em vez de operar sobre um ARQ-PARAMETROS que
+      * nunca chegou a abrir.
+       P010-ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-CADASTRO
+           IF WS-FS-CADASTRO = '35'
+               OPEN OUTPUT ARQ-CADASTRO
+               CLOSE ARQ-CADASTRO
+               OPEN I-O ARQ-CADASTRO
+           END-IF
+
+           OPEN INPUT ARQ-PARAMETROS
+           IF WS-FS-PARAMETROS = '35'
+               OPEN OUTPUT ARQ-PARAMETROS
+               CLOSE ARQ-PARAMETROS
+               OPEN INPUT ARQ-PARAMETROS
+           END-IF
+
+           OPEN EXTEND ARQ-EXTRATO
+           IF WS-FS-EXTRATO = '05' OR WS-FS-EXTRATO = '35'
+               OPEN OUTPUT ARQ-EXTRATO
+           END-IF
+           .
+
+      * Se o arquivo de carga em lote MEDLOTE existir, o programa
+      * processa todos os alunos nele contidos sem interacao. Caso
+      * contrario, mantem o modo interativo original.
+       P020-DETERMINAR-MODO.
+           OPEN INPUT ARQ-LOTE-ALUNOS
+           IF WS-FS-LOTE = '00'
+               SET MODO-LOTE TO TRUE
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF
+           .
 
+      * Le o checkpoint MEDCKPT, se existir, e avanca ARQ-LOTE-ALUNOS
+      * ate o registro seguinte ao ultimo processado com sucesso, para
+      * que um job reiniciado nao regrave alunos ja carregados.
+       P030-RETOMAR-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-REG
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT INTO WS-CONTADOR-REG
+               CLOSE ARQ-CHECKPOINT
+               DISPLAY 'RETOMANDO LOTE A PARTIR DO REGISTRO '
+                       WS-CONTADOR-REG
+           END-IF
+
+           IF WS-CONTADOR-REG > 0
+               PERFORM VARYING WS-SKIP-INDICE FROM 1 BY 1
+                       UNTIL WS-SKIP-INDICE > WS-CONTADOR-REG
+                       OR FIM-LOTE
+                   READ ARQ-LOTE-ALUNOS
+                       AT END SET FIM-LOTE TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+      * Grava em MEDCKPT a quantidade de registros de MEDLOTE ja
+      * processados com sucesso ate o momento. E chamado a cada
+      * registro (nao apenas a cada WS-CHECKPOINT-INTERVALO) porque
+      * CAD-REGISTRO e EXT-REGISTRO ja foram gravados quando este
+      * paragrafo roda; se o checkpoint ficasse defasado, um restart
+      * repetiria registros ja gravados em EXTNOTA (que, ao contrario
+      * de CADMEST, e sequencial e nao tem como sobrescrever/deduplicar
+      * uma linha ja gravada).
+       P045-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE WS-CONTADOR-REG TO CKPT-REGISTRO
+           WRITE CKPT-REGISTRO
+           CLOSE ARQ-CHECKPOINT
+           .
+
+      * Le cada aluno de MEDLOTE e calcula a media da mesma forma que
+      * o modo interativo, gravando um checkpoint a cada
+      * WS-CHECKPOINT-INTERVALO registros processados.
+       P400-PROCESSAR-LOTE.
+           READ ARQ-LOTE-ALUNOS
+               AT END
+                   SET FIM-LOTE TO TRUE
+               NOT AT END
+                   PERFORM P450-PROCESSAR-REGISTRO-LOTE THRU P450-FIM
+           END-READ
+           .
+       P400-FIM.
+
+      * Cada nota de MEDLOTE precisa estar entre 0 e 10, a mesma faixa
+      * exigida interativamente em P200-NOTAS; um registro com alguma
+      * nota fora desse intervalo (erro de digitacao no arquivo de
+      * carga) e rejeitado - nao gera CAD-REGISTRO nem linha em
+      * EXTNOTA - em vez de gravar uma nota invalida silenciosamente
+      * no historico escolar.
+       P450-PROCESSAR-REGISTRO-LOTE.
+           INITIALIZE CAD-REGISTRO
+           MOVE LOTE-NOME    TO CAD-NOME
+           MOVE LOTE-MATERIA TO CAD-MATERIA
+           MOVE 'N' TO WS-SW-LOTE-INVALIDO
+
+           PERFORM P150-LOCALIZAR-CADASTRO
+           PERFORM P160-LER-PARAMETRO-MATERIA
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > CAD-QTD-NOTAS
+               IF LOTE-NOTA (WS-I) < 0 OR LOTE-NOTA (WS-I) > 10
+                   DISPLAY 'REGISTRO REJEITADO EM MEDLOTE: '
+                           LOTE-NOME ' / ' LOTE-MATERIA ' - NOTA '
+                           WS-I ' FORA DO INTERVALO 0-10 ('
+                           LOTE-NOTA (WS-I) ').'
+                   SET LOTE-REGISTRO-INVALIDO TO TRUE
+               ELSE
+                   MOVE LOTE-NOTA (WS-I) TO CAD-NOTA (WS-I)
+               END-IF
+           END-PERFORM
+
+           IF LOTE-REGISTRO-INVALIDO
+               DISPLAY 'REGISTRO NAO GRAVADO: ' CAD-NOME ' / '
+                       CAD-MATERIA
+           ELSE
+               PERFORM P500-MEDIA THRU P500-FIM
+               PERFORM P550-GRAVAR THRU P550-FIM
+               PERFORM P560-GRAVAR-EXTRATO THRU P560-FIM
+
+               DISPLAY 'PROCESSADO: ' CAD-NOME ' / ' CAD-MATERIA
+                       ' MEDIA=' CAD-MEDIA ' ' CAD-RESULTADO
+           END-IF
+
+           ADD 1 TO WS-CONTADOR-REG
+           PERFORM P045-GRAVAR-CHECKPOINT
+
+           DIVIDE WS-CONTADOR-REG BY WS-CHECKPOINT-INTERVALO
+               GIVING WS-DIV-QUOCIENTE REMAINDER WS-DIV-RESTO
+           IF WS-DIV-RESTO = 0
+               DISPLAY 'CHECKPOINT GRAVADO: ' WS-CONTADOR-REG
+                       ' REGISTRO(S) PROCESSADO(S).'
+           END-IF
+           .
+       P450-FIM.
 
        P001-INICIALIZA.
-           INITIALIZE CADASTRO
+           INITIALIZE CAD-REGISTRO
            .
+      * O nome e a materia sao lidos antes de localizar o cadastro
+      * porque a chave do cadastro-mestre e a combinacao das duas
+      * (um aluno pode ter um registro para cada materia cursada).
        P100-NM.
            DISPLAY '---BEM VINDO AO SISTEMA.---'
            DISPLAY 'DIGITE O NOME DO ALUNO: '
-           ACCEPT NOME
+           ACCEPT CAD-NOME
 
-           PERFORM UNTIL NOME IS ALPHABETIC
+           PERFORM UNTIL CAD-NOME IS ALPHABETIC
            DISPLAY 'VALOR INVALIDO! DIGITE O NOME: '
-           ACCEPT NOME
+           ACCEPT CAD-NOME
            END-PERFORM
 
            DISPLAY 'DIGITE O NOME DA MATERIA: '
-           ACCEPT MATERIA
+           ACCEPT CAD-MATERIA
 
-           PERFORM UNTIL MATERIA IS ALPHABETIC
+           PERFORM UNTIL CAD-MATERIA IS ALPHABETIC
            DISPLAY 'VALOR INVALIDO! DIGITE UMA MATERIA VALIDA: '
-           ACCEPT MATERIA
+           ACCEPT CAD-MATERIA
            END-PERFORM
+
+           PERFORM P150-LOCALIZAR-CADASTRO
+           PERFORM P160-LER-PARAMETRO-MATERIA
            .
        P100-FIM.
 
-       P200-NOTAS.
-      ******* NOTA 1
-           DISPLAY 'DIGITE A 1° NOTA: '
-           ACCEPT NOTA-1
-
-           PERFORM UNTIL NOTA-1 >= 0 AND NOTA-1 <= 10
-           DISPLAY 'VALOR INVALIDO! DIGITE UM VALOR ENTRE 0 E 10: '
-           ACCEPT NOTA-1
-           END-PERFORM
+      * Verifica se o aluno ja possui cadastro-mestre; se possuir, os
+      * dados anteriores serao atualizados (REWRITE) em vez de gerar
+      * um cadastro duplicado.
+       P150-LOCALIZAR-CADASTRO.
+           READ ARQ-CADASTRO
+               INVALID KEY
+                   DISPLAY 'NOVO ALUNO - CADASTRO SERA CRIADO.'
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO JA CADASTRADO - DADOS SERAO '
+                           'ATUALIZADOS.'
+           END-READ
+           .
 
-      ******* NOTA 2
-           DISPLAY 'DIGITE A 2° NOTA: '
-           ACCEPT NOTA-2
+      * Le em PARMAT a quantidade de notas, o peso de cada uma e a
+      * media minima de aprovacao para a materia informada. Se a
+      * materia nao estiver cadastrada em PARMAT, assume o padrao
+      * historico: 4 notas de peso igual (0,25 cada) e corte 7,00.
+      * PAR-QTD-NOTAS so pode ir de 1 a 6 (o tamanho das tabelas
+      * CAD-NOTA/PAR-PESO); um registro de PARMAT fora desse intervalo
+      * e tratado como invalido e cai no padrao historico, em vez de
+      * deixar WS-I estourar a tabela mais adiante em P200-NOTAS/
+      * P500-MEDIA.
+       P160-LER-PARAMETRO-MATERIA.
+           MOVE CAD-MATERIA TO PAR-MATERIA
+           READ ARQ-PARAMETROS
+               INVALID KEY
+                   PERFORM P165-PADRAO-PARAMETRO-MATERIA
+                       THRU P165-FIM
+               NOT INVALID KEY
+                   IF PAR-QTD-NOTAS < 1 OR PAR-QTD-NOTAS > 6
+                       DISPLAY 'PARMAT INVALIDO PARA A MATERIA '
+                               PAR-MATERIA
+                               ' (QTD-NOTAS FORA DE 1-6). '
+                               'USANDO PADRAO.'
+                       PERFORM P165-PADRAO-PARAMETRO-MATERIA
+                           THRU P165-FIM
+                   ELSE
+                       PERFORM P166-VALIDAR-SOMA-PESOS
+                           THRU P166-FIM
+                   END-IF
+           END-READ
+           MOVE PAR-QTD-NOTAS TO CAD-QTD-NOTAS
+           .
 
-           PERFORM UNTIL NOTA-2 >= 0 AND NOTA-2 <= 10
-           DISPLAY 'VALOR INVALIDO! DIGITE UM VALOR ENTRE 0 E 10: '
-           ACCEPT NOTA-2
+      * Os pesos de uma materia devem somar 1,000; um PARMAT mal
+      * configurado (pesos que nao fecham em 1, por exemplo) e tratado
+      * como invalido e cai no mesmo padrao historico usado quando a
+      * materia nao esta cadastrada, em vez de gerar uma media
+      * silenciosamente errada.
+       P166-VALIDAR-SOMA-PESOS.
+           MOVE ZERO TO WS-SOMA-PESOS
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > PAR-QTD-NOTAS
+               ADD PAR-PESO (WS-I) TO WS-SOMA-PESOS
            END-PERFORM
 
-      ******* NOTA 3
-           DISPLAY 'DIGITE A 3° NOTA: '
-           ACCEPT NOTA-3
+           IF WS-SOMA-PESOS < 0.990 OR WS-SOMA-PESOS > 1.010
+               DISPLAY 'PARMAT INVALIDO PARA A MATERIA ' PAR-MATERIA
+                       ' (SOMA DOS PESOS = ' WS-SOMA-PESOS
+                       ', ESPERADO 1,000). USANDO PADRAO.'
+               PERFORM P165-PADRAO-PARAMETRO-MATERIA THRU P165-FIM
+           END-IF
+           .
+       P166-FIM.
 
-           PERFORM UNTIL NOTA-3 >= 0 AND NOTA-3 <= 10
-           DISPLAY 'VALOR INVALIDO! DIGITE UM VALOR ENTRE 0 E 10: '
-           ACCEPT NOTA-3
-           END-PERFORM
+       P165-PADRAO-PARAMETRO-MATERIA.
+           MOVE 4 TO PAR-QTD-NOTAS
+           MOVE 0.250 TO PAR-PESO (1)
+           MOVE 0.250 TO PAR-PESO (2)
+           MOVE 0.250 TO PAR-PESO (3)
+           MOVE 0.250 TO PAR-PESO (4)
+           MOVE ZERO  TO PAR-PESO (5)
+           MOVE ZERO  TO PAR-PESO (6)
+           MOVE 7.00  TO PAR-NOTA-CORTE
+           .
+       P165-FIM.
 
-      ******* NOTA 4
-           DISPLAY 'DIGITE A 4° NOTA: '
-           ACCEPT NOTA-4
+      * A quantidade de notas pedidas vem de PAR-QTD-NOTAS (lido em
+      * P160-LER-PARAMETRO-MATERIA para a materia do aluno).
+       P200-NOTAS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > CAD-QTD-NOTAS
+               DISPLAY 'DIGITE A ' WS-I 'a NOTA: '
+               ACCEPT CAD-NOTA (WS-I)
 
-           PERFORM UNTIL NOTA-4 >= 0 AND NOTA-4 <= 10
-           DISPLAY 'VALOR INVALIDO! DIGITE UM VALOR ENTRE 0 E 10: '
-           ACCEPT NOTA-4
+               PERFORM UNTIL CAD-NOTA (WS-I) >= 0
+                       AND CAD-NOTA (WS-I) <= 10
+               DISPLAY 'VALOR INVALIDO! DIGITE UM VALOR ENTRE 0 E 10: '
+               ACCEPT CAD-NOTA (WS-I)
+               END-PERFORM
            END-PERFORM
            .
        P200-FIM.
 
+      * MEDIA e a soma de cada nota multiplicada pelo peso da materia
+      * (PAR-PESO), em vez da media aritmetica fixa de 4 notas. A
+      * aprovacao usa PAR-NOTA-CORTE (lido em P160 para a materia do
+      * aluno) em vez do corte fixo de 7.
        P500-MEDIA.
-           COMPUTE MEDIA = (NOTA-1 + NOTA-2 + NOTA-3 +NOTA-4) / 4
-           DISPLAY MEDIA
+           MOVE ZERO TO CAD-MEDIA
+           MOVE 'N' TO WS-SW-ERRO-MEDIA
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > CAD-QTD-NOTAS
+               COMPUTE CAD-MEDIA =
+                   CAD-MEDIA + (CAD-NOTA (WS-I) * PAR-PESO (WS-I))
+                   ON SIZE ERROR
+                       SET ERRO-NO-CALCULO-MEDIA TO TRUE
+               END-COMPUTE
+           END-PERFORM
 
-           IF MEDIA >= 7
-               MOVE 'APROVADO!'     TO RESULTADO
+           IF ERRO-NO-CALCULO-MEDIA
+               DISPLAY 'ERRO NO CALCULO DA MEDIA DE ' CAD-NOME ' / '
+                       CAD-MATERIA '; VERIFIQUE OS PESOS EM PARMAT.'
+               MOVE ZERO TO CAD-MEDIA
+           END-IF
+           DISPLAY CAD-MEDIA
+
+           IF CAD-MEDIA >= PAR-NOTA-CORTE
+               MOVE 'APROVADO!'     TO CAD-RESULTADO
            ELSE
-               MOVE 'REPROVADO!'   TO RESULTADO
+               MOVE 'REPROVADO!'   TO CAD-RESULTADO
            END-IF
            .
        P500-FIM.
 
+      * Grava o cadastro-mestre; se o aluno ja existir, atualiza o
+      * registro existente em vez de tentar duplicar a chave.
+       P550-GRAVAR.
+           WRITE CAD-REGISTRO
+               INVALID KEY
+                   REWRITE CAD-REGISTRO
+           END-WRITE
+           .
+       P550-FIM.
+
+      * Grava NOME/MATERIA/MEDIA/RESULTADO no arquivo de extracao
+      * EXTNOTA, para o sistema de secretaria ler.
+       P560-GRAVAR-EXTRATO.
+           MOVE CAD-NOME      TO EXT-NOME
+           MOVE CAD-MATERIA   TO EXT-MATERIA
+           MOVE CAD-MEDIA     TO EXT-MEDIA
+           MOVE CAD-RESULTADO TO EXT-RESULTADO
+           WRITE EXT-REGISTRO
+           .
+       P560-FIM.
+
+      * Controlado por PERFORM...UNTIL NOT CONTINUAR-PROCESSANDO em
+      * MAIN-PROCEDURE (nao mais por este paragrafo se chamando de
+      * volta); cada iteracao processa no maximo um aluno novo.
        P700-REPETIR.
            DISPLAY '** RESULTADO DO PROCESSAMENTO **'
-           DISPLAY 'NOME DO ALUNO: ' NOME
-           DISPLAY 'MATERIA: ' MATERIA
-           DISPLAY 'MEDIA DE ' NOME ': ' MEDIA
-           DISPLAY 'STATUS DE ' NOME ': ' RESULTADO
+           DISPLAY 'NOME DO ALUNO: ' CAD-NOME
+           DISPLAY 'MATERIA: ' CAD-MATERIA
+           DISPLAY 'MEDIA DE ' CAD-NOME ': ' CAD-MEDIA
+           DISPLAY 'STATUS DE ' CAD-NOME ': ' CAD-RESULTADO
 
            DISPLAY 'GOSTARIA DE FAZER UMA NOVA MEDIA? S/N '
            ACCEPT REPETIR
            EVALUATE REPETIR
                WHEN 'S'
                    PERFORM P001-INICIALIZA
+                   PERFORM P100-NM         THRU P100-FIM
+                   PERFORM P200-NOTAS      THRU P200-FIM
+                   PERFORM P500-MEDIA      THRU P500-FIM
+                   PERFORM P550-GRAVAR     THRU P550-FIM
+                   PERFORM P560-GRAVAR-EXTRATO THRU P560-FIM
                WHEN 'N'
-                   PERFORM P999-FINAL
+                   MOVE 'N' TO WS-SW-CONTINUAR
                WHEN OTHER
                    DISPLAY 'VALOR INVALIDO'
+           END-EVALUATE
            .
        P700-FIM.
 
        P999-FINAL.
            DISPLAY 'PROCESSAMENTO FINALIZADO.'
+           CLOSE ARQ-CADASTRO
+           CLOSE ARQ-PARAMETROS
+           CLOSE ARQ-EXTRATO
+           IF MODO-LOTE
+               CLOSE ARQ-LOTE-ALUNOS
+           END-IF
             STOP RUN.
        END PROGRAM calculo_media.
