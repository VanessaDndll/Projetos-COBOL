@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Author: vdndll
+      * Date: 09/08/2026
+      * Purpose: boletim dos alunos (batch) - le o cadastro-mestre de
+      *          alunos (CADMEST) do inicio ao fim, na ordem da chave
+      *          primaria (CAD-NOME+CAD-MATERIA), e imprime um bloco
+      *          de boletim (materia/media/resultado de cada materia
+      *          mais a media geral - GPA) por aluno distinto, tudo
+      *          em uma unica execucao sem interacao, no arquivo
+      *          BOLETIM.
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 vdndll - reescrito de interativo (um aluno por
+      *                       execucao, nome digitado via ACCEPT) para
+      *                       batch (todos os alunos de CADMEST em uma
+      *                       unica execucao), no mesmo padrao de
+      *                       relatorio_turma.cbl, para nao exigir uma
+      *                       execucao manual por aluno.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. boletim_aluno.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO "CADMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAD-CHAVE
+               ALTERNATE RECORD KEY IS CAD-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BOLETIM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CADASTRO.
+           COPY CADREG.
+
+       FD  ARQ-BOLETIM.
+       01  BOL-LINHA                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         77 WS-FS-CADASTRO            PIC X(02) VALUE SPACES.
+         77 WS-FS-BOLETIM             PIC X(02) VALUE SPACES.
+         77 WS-SW-FIM-CADASTRO        PIC X(01) VALUE 'N'.
+            88 FIM-CADASTRO                 VALUE 'S'.
+         77 WS-NOME-ATUAL             PIC X(40) VALUE SPACES.
+         77 WS-CONT-MATERIAS          PIC 9(05) COMP VALUE ZERO.
+         77 WS-CONT-APROVADAS         PIC 9(05) COMP VALUE ZERO.
+         77 WS-CONT-REPROVADAS        PIC 9(05) COMP VALUE ZERO.
+         77 WS-SOMA-MEDIAS            PIC 9(07)V99 VALUE ZERO.
+         77 WS-MEDIA-GERAL            PIC 99V99 VALUE ZERO.
+         77 WS-EDIT-MEDIA             PIC ZZ9.99.
+         77 WS-EDIT-CONTADOR          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-ABRIR-ARQUIVOS THRU P010-FIM.
+           PERFORM P020-LER-PROXIMO    THRU P020-FIM.
+           PERFORM P200-PROCESSAR-ALUNO THRU P200-FIM
+               UNTIL FIM-CADASTRO.
+           PERFORM P999-FINAL.
+
+
+       P010-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-CADASTRO
+           OPEN OUTPUT ARQ-BOLETIM
+           .
+       P010-FIM.
+
+      * Le sequencialmente o proximo registro de CADMEST, na ordem da
+      * chave primaria (CAD-NOME+CAD-MATERIA). Usado tanto para
+      * posicionar no primeiro registro de cada aluno quanto para
+      * avancar dentro do laco de materias de um mesmo aluno em
+      * P300-IMPRIMIR-LINHA.
+       P020-LER-PROXIMO.
+           READ ARQ-CADASTRO
+               AT END
+                   SET FIM-CADASTRO TO TRUE
+           END-READ
+           .
+       P020-FIM.
+
+      * Imprime o boletim completo (cabecalho, uma linha por materia
+      * e o GPA) de um aluno. Como a leitura segue a chave primaria,
+      * todas as materias de um mesmo aluno vem em sequencia; o laco
+      * interno consome registros ate encontrar um CAD-NOME diferente
+      * ou o fim do cadastro-mestre.
+       P200-PROCESSAR-ALUNO.
+           MOVE CAD-NOME TO WS-NOME-ATUAL
+           MOVE ZERO TO WS-CONT-MATERIAS
+           MOVE ZERO TO WS-CONT-APROVADAS
+           MOVE ZERO TO WS-CONT-REPROVADAS
+           MOVE ZERO TO WS-SOMA-MEDIAS
+
+           PERFORM P100-CABECALHO THRU P100-FIM
+
+           PERFORM P300-IMPRIMIR-LINHA THRU P300-FIM
+               UNTIL FIM-CADASTRO OR CAD-NOME NOT = WS-NOME-ATUAL
+
+           PERFORM P800-TOTAIS THRU P800-FIM
+           .
+       P200-FIM.
+
+       P100-CABECALHO.
+           MOVE SPACES TO BOL-LINHA
+           WRITE BOL-LINHA
+
+           MOVE SPACES TO BOL-LINHA
+           STRING 'BOLETIM DO ALUNO: ' DELIMITED BY SIZE
+                  WS-NOME-ATUAL        DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+
+           MOVE SPACES TO BOL-LINHA
+           STRING 'MATERIA' DELIMITED BY SIZE
+                  '                    MEDIA  RESULTADO'
+                                        DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+           .
+       P100-FIM.
+
+       P300-IMPRIMIR-LINHA.
+           ADD 1 TO WS-CONT-MATERIAS
+           ADD CAD-MEDIA TO WS-SOMA-MEDIAS
+
+           IF CAD-RESULTADO = 'APROVADO!'
+               ADD 1 TO WS-CONT-APROVADAS
+           ELSE
+               ADD 1 TO WS-CONT-REPROVADAS
+           END-IF
+
+           MOVE SPACES TO BOL-LINHA
+           STRING CAD-MATERIA   DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  CAD-MEDIA     DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  CAD-RESULTADO DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+
+           PERFORM P020-LER-PROXIMO THRU P020-FIM
+           .
+       P300-FIM.
+
+      * WS-MEDIA-GERAL e o GPA do aluno: a media aritmetica simples
+      * das medias de todas as materias cursadas.
+       P800-TOTAIS.
+           IF WS-CONT-MATERIAS > 0
+               COMPUTE WS-MEDIA-GERAL ROUNDED =
+                   WS-SOMA-MEDIAS / WS-CONT-MATERIAS
+           END-IF
+
+           MOVE WS-CONT-MATERIAS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO BOL-LINHA
+           STRING 'TOTAL DE MATERIAS...: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR         DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+
+           MOVE WS-CONT-APROVADAS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO BOL-LINHA
+           STRING 'MATERIAS APROVADAS..: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR         DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+
+           MOVE WS-CONT-REPROVADAS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO BOL-LINHA
+           STRING 'MATERIAS REPROVADAS.: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR         DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+
+           MOVE WS-MEDIA-GERAL TO WS-EDIT-MEDIA
+           MOVE SPACES TO BOL-LINHA
+           STRING 'MEDIA GERAL (GPA)...: ' DELIMITED BY SIZE
+                  WS-EDIT-MEDIA            DELIMITED BY SIZE
+               INTO BOL-LINHA
+           WRITE BOL-LINHA
+           DISPLAY BOL-LINHA
+           .
+       P800-FIM.
+
+       P999-FINAL.
+           CLOSE ARQ-CADASTRO
+           CLOSE ARQ-BOLETIM
+           DISPLAY 'BOLETIM GERADO EM BOLETIM PARA TODOS OS ALUNOS.'
+            STOP RUN.
+       END PROGRAM boletim_aluno.
