@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author: vdndll
+      * Date: 09/08/2026
+      * Purpose: relatorio de turma (batch) - le o cadastro-mestre de
+      *          alunos (CADMEST) do inicio ao fim e imprime nome,
+      *          materia, media e resultado de cada aluno/materia,
+      *          alem do total de aprovados/reprovados e da media da
+      *          turma.
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 vdndll - CADMEST passa a ter um registro por
+      *                       aluno/materia (chave CAD-NOME+
+      *                       CAD-MATERIA); a chave primaria do
+      *                       SELECT foi ajustada de acordo.
+      *   09/08/2026 vdndll - TOTAL DE ALUNOS agora conta alunos
+      *                       distintos (um aluno com varias materias
+      *                       nao e mais contado varias vezes);
+      *                       TOTAL DE LANCAMENTOS conta os registros
+      *                       aluno/materia, usados no calculo da
+      *                       media geral da turma.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. relatorio_turma.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO "CADMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAD-CHAVE
+               ALTERNATE RECORD KEY IS CAD-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "TURMLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CADASTRO.
+           COPY CADREG.
+
+       FD  ARQ-RELATORIO.
+       01  REL-LINHA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         77 WS-FS-CADASTRO             PIC X(02) VALUE SPACES.
+         77 WS-FS-RELATORIO            PIC X(02) VALUE SPACES.
+         77 WS-SW-FIM-CADASTRO         PIC X(01) VALUE 'N'.
+            88 FIM-CADASTRO                  VALUE 'S'.
+         77 WS-CONT-ALUNOS             PIC 9(05) COMP VALUE ZERO.
+         77 WS-CONT-LANCAMENTOS        PIC 9(05) COMP VALUE ZERO.
+         77 WS-CONT-APROVADOS          PIC 9(05) COMP VALUE ZERO.
+         77 WS-CONT-REPROVADOS         PIC 9(05) COMP VALUE ZERO.
+         77 WS-NOME-ANTERIOR           PIC X(40) VALUE SPACES.
+         77 WS-SOMA-MEDIAS             PIC 9(07)V99 VALUE ZERO.
+         77 WS-MEDIA-TURMA             PIC 99V99 VALUE ZERO.
+         77 WS-EDIT-CONTADOR           PIC ZZZZ9.
+         77 WS-EDIT-MEDIA              PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-ABRIR-ARQUIVOS  THRU P010-FIM.
+           PERFORM P100-CABECALHO       THRU P100-FIM.
+           PERFORM P200-PROCESSAR-CADASTRO THRU P200-FIM
+               UNTIL FIM-CADASTRO.
+           PERFORM P800-TOTAIS          THRU P800-FIM.
+           PERFORM P999-FINAL.
+
+
+       P010-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-CADASTRO
+           OPEN OUTPUT ARQ-RELATORIO
+           .
+       P010-FIM.
+
+       P100-CABECALHO.
+           MOVE SPACES TO REL-LINHA
+           STRING 'RELATORIO DE TURMA' DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+
+           MOVE SPACES TO REL-LINHA
+           STRING 'NOME'                     DELIMITED BY SIZE
+                  '                    MATERIA' DELIMITED BY SIZE
+                  '          MEDIA  RESULTADO' DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+           .
+       P100-FIM.
+
+       P200-PROCESSAR-CADASTRO.
+           READ ARQ-CADASTRO
+               AT END
+                   SET FIM-CADASTRO TO TRUE
+               NOT AT END
+                   PERFORM P300-IMPRIMIR-LINHA THRU P300-FIM
+           END-READ
+           .
+       P200-FIM.
+
+      * A leitura sequencial segue a chave primaria (CAD-NOME +
+      * CAD-MATERIA), entao as materias de um mesmo aluno vem juntas;
+      * um aluno so e contado uma vez em WS-CONT-ALUNOS mesmo tendo
+      * varios registros (um por materia).
+       P300-IMPRIMIR-LINHA.
+           IF CAD-NOME NOT = WS-NOME-ANTERIOR
+               ADD 1 TO WS-CONT-ALUNOS
+               MOVE CAD-NOME TO WS-NOME-ANTERIOR
+           END-IF
+           ADD 1 TO WS-CONT-LANCAMENTOS
+           ADD CAD-MEDIA TO WS-SOMA-MEDIAS
+
+           IF CAD-RESULTADO = 'APROVADO!'
+               ADD 1 TO WS-CONT-APROVADOS
+           ELSE
+               ADD 1 TO WS-CONT-REPROVADOS
+           END-IF
+
+           MOVE SPACES TO REL-LINHA
+           STRING CAD-NOME     DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  CAD-MATERIA  DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  CAD-MEDIA    DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  CAD-RESULTADO DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+           .
+       P300-FIM.
+
+       P800-TOTAIS.
+           IF WS-CONT-LANCAMENTOS > 0
+               COMPUTE WS-MEDIA-TURMA
+                   ROUNDED = WS-SOMA-MEDIAS / WS-CONT-LANCAMENTOS
+           END-IF
+
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-CONT-ALUNOS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE ALUNOS.......: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR           DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+
+           MOVE WS-CONT-LANCAMENTOS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE LANCAMENTOS..: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR           DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+
+           MOVE WS-CONT-APROVADOS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE APROVADOS....: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR           DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+
+           MOVE WS-CONT-REPROVADOS TO WS-EDIT-CONTADOR
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE REPROVADOS...: ' DELIMITED BY SIZE
+                  WS-EDIT-CONTADOR           DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+
+           MOVE WS-MEDIA-TURMA TO WS-EDIT-MEDIA
+           MOVE SPACES TO REL-LINHA
+           STRING 'MEDIA GERAL DA TURMA..: ' DELIMITED BY SIZE
+                  WS-EDIT-MEDIA              DELIMITED BY SIZE
+               INTO REL-LINHA
+           WRITE REL-LINHA
+           DISPLAY REL-LINHA
+           .
+       P800-FIM.
+
+       P999-FINAL.
+           CLOSE ARQ-CADASTRO
+           CLOSE ARQ-RELATORIO
+           DISPLAY 'RELATORIO DE TURMA GERADO EM TURMLIST.'
+            STOP RUN.
+       END PROGRAM relatorio_turma.
