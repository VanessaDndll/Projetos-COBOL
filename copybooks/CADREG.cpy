@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: CADREG
+      * Purpose:  layout do cadastro-mestre de alunos (arquivo
+      *           CADMEST), compartilhado entre calculo_media e os
+      *           programas de relatorio que leem o cadastro-mestre.
+      *           Um registro por aluno/materia, para que o historico
+      *           escolar de um aluno acumule todas as materias
+      *           cursadas em vez de sobrescrever a media anterior.
+      *           CAD-CHAVE (NOME+MATERIA) e a chave primaria; CAD-NOME
+      *           tambem serve de chave alternativa (com duplicatas)
+      *           para localizar todas as materias de um aluno.
+      *           CAD-NOTA e uma tabela porque a quantidade de notas
+      *           lancadas varia por materia (ver copybook PARMAT).
+      ******************************************************************
+       01  CAD-REGISTRO.
+           03 CAD-CHAVE.
+               05 CAD-NOME            PIC X(40).
+               05 CAD-MATERIA         PIC X(20).
+           03 CAD-QTD-NOTAS           PIC 9(01).
+           03 CAD-NOTA OCCURS 6 TIMES PIC S99V99.
+           03 CAD-MEDIA               PIC 99V99.
+           03 CAD-RESULTADO           PIC X(10).
