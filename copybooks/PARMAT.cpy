@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: PARMAT
+      * Purpose:  parametros de avaliacao por materia (arquivo
+      *           PARMAT) - quantidade de notas usadas na media, o
+      *           peso de cada uma e a media minima para aprovacao.
+      *           Compartilhado entre calculo_media e os programas de
+      *           relatorio que precisem interpretar CAD-NOTA ou o
+      *           criterio de aprovacao da mesma forma.
+      ******************************************************************
+       01  PAR-REGISTRO.
+           03 PAR-MATERIA             PIC X(20).
+           03 PAR-QTD-NOTAS           PIC 9(01).
+           03 PAR-PESO OCCURS 6 TIMES PIC 9V999.
+           03 PAR-NOTA-CORTE          PIC 99V99.
