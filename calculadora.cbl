@@ -3,31 +3,204 @@
       * Date: 14/11/2024
       * Purpose: minha primeira calculadora em COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 vdndll - grava cada calculo em log de auditoria
+      *                       (CALCLOG) com operandos, operacao,
+      *                       resultado e indicador de erro.
+      *   09/08/2026 vdndll - modo lote: se o arquivo de transacoes
+      *                       CALCTRAN estiver presente, processa cada
+      *                       registro (operando/operador/operando)
+      *                       sem ACCEPT e grava os resultados em
+      *                       CALCSAID; caso contrario mantem o modo
+      *                       interativo original. P000-ERRO deixou de
+      *                       encerrar o programa diretamente para que
+      *                       um erro em uma transacao do lote nao
+      *                       aborte as demais.
+      *   09/08/2026 vdndll - grava em CALCERR (log de excecao) os
+      *                       operandos, a operacao tentada e um
+      *                       codigo de motivo sempre que P000-ERRO e
+      *                       acionado, antes do programa encerrar.
+      *   09/08/2026 vdndll - WS-RESULTADO e zerado no inicio de cada
+      *                       transacao do lote; sem isso, uma
+      *                       transacao com erro (que nao altera o
+      *                       GIVING) gravava em CALCSAID/CALCLOG o
+      *                       resultado da transacao anterior com
+      *                       ERRO=S.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TRANSACAO ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACAO.
+
+           SELECT ARQ-SAIDA ASSIGN TO "CALCSAID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+           SELECT ARQ-LOG-AUDITORIA ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG-AUDIT.
+
+           SELECT ARQ-LOG-ERRO ASSIGN TO "CALCERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-TRANSACAO.
+       01  TRAN-REGISTRO.
+           03 TRAN-N1                  PIC 9(04).
+           03 TRAN-OPERACAO            PIC X(01).
+           03 TRAN-N2                  PIC 9(04).
+
+       FD  ARQ-SAIDA.
+       01  SAID-REGISTRO               PIC X(80).
+
+       FD  ARQ-LOG-AUDITORIA.
+       01  LOG-REGISTRO                PIC X(80).
+
+       FD  ARQ-LOG-ERRO.
+       01  ERRO-REGISTRO               PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 WS-VARIAVEIS.
            03 WS-N1                PIC 9(04) VALUE ZEROS.
            03 WS-N2                PIC 9(04) VALUE ZEROS.
            03 WS-RESULTADO         PIC 99V99 VALUE ZEROS.
            03 WS-OPERACAO          PIC X(01) VALUE ZEROS.
+
+         01 WS-FLAGS.
+           03 WS-FS-TRANSACAO      PIC X(02) VALUE SPACES.
+           03 WS-FS-SAIDA          PIC X(02) VALUE SPACES.
+           03 WS-FS-LOG-AUDIT      PIC X(02) VALUE SPACES.
+           03 WS-FS-LOG-ERRO       PIC X(02) VALUE SPACES.
+           03 WS-SW-MODO           PIC X(01) VALUE 'I'.
+              88 MODO-INTERATIVO         VALUE 'I'.
+              88 MODO-LOTE               VALUE 'L'.
+           03 WS-SW-ERRO           PIC X(01) VALUE 'N'.
+              88 OCORREU-ERRO             VALUE 'S'.
+              88 NAO-OCORREU-ERRO         VALUE 'N'.
+           03 WS-SW-FIM-TRANSACAO  PIC X(01) VALUE 'N'.
+              88 FIM-TRANSACOES          VALUE 'S'.
+           03 WS-COD-ERRO          PIC X(02) VALUE SPACES.
+              88 ERRO-ESTOURO-SOMA         VALUE '01'.
+              88 ERRO-ESTOURO-SUBTRACAO    VALUE '02'.
+              88 ERRO-ESTOURO-MULTIPLICA   VALUE '03'.
+              88 ERRO-DIVISAO-POR-ZERO     VALUE '04'.
+              88 ERRO-ESTOURO-DIVISAO      VALUE '05'.
+              88 ERRO-OPERACAO-INVALIDA    VALUE '06'.
+
+         01 WS-CAMPOS-LOG.
+           03 WS-LOG-DATA           PIC 9(08).
+           03 WS-LOG-HORA           PIC 9(08).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM P050-ABRIR-LOG
+           PERFORM P060-DETERMINAR-MODO
            PERFORM P100-INICIALIZA
-           PERFORM P500-CALC
+           IF MODO-LOTE
+               PERFORM P400-PROCESSAR-LOTE THRU P400-FIM
+           ELSE
+               PERFORM P500-CALC
+           END-IF
            PERFORM P999-FIM
            .
 
+      * P000-ERRO apenas registra a ocorrencia; quem decide se o
+      * processamento continua (modo lote) ou termina (modo
+      * interativo, que so tem uma unica operacao por execucao) e a
+      * rotina chamadora. O codigo de motivo (WS-COD-ERRO) e ajustado
+      * pelo chamador antes de acionar esta rotina.
        P000-ERRO.
            DISPLAY 'ERRO DE PROCESSAMENTO'
-           PERFORM P999-FIM.
+           SET OCORREU-ERRO TO TRUE
+           PERFORM P070-GRAVAR-LOG-ERRO
+           .
+
+      * Abre o log de auditoria em modo EXTEND (acrescenta ao final);
+      * se o arquivo ainda nao existe, cria-o em modo OUTPUT. O log de
+      * excecoes CALCERR e aberto da mesma forma.
+       P050-ABRIR-LOG.
+           OPEN EXTEND ARQ-LOG-AUDITORIA
+           IF WS-FS-LOG-AUDIT = '05' OR WS-FS-LOG-AUDIT = '35'
+               OPEN OUTPUT ARQ-LOG-AUDITORIA
+           END-IF
+
+           OPEN EXTEND ARQ-LOG-ERRO
+           IF WS-FS-LOG-ERRO = '05' OR WS-FS-LOG-ERRO = '35'
+               OPEN OUTPUT ARQ-LOG-ERRO
+           END-IF
+           .
+
+      * Se o arquivo de transacoes CALCTRAN existir, a calculadora
+      * roda em modo lote, lendo cada transacao e gravando os
+      * resultados em CALCSAID sem interacao com o usuario. Caso
+      * contrario, mantem o modo interativo original (uma operacao
+      * digitada por execucao).
+       P060-DETERMINAR-MODO.
+           OPEN INPUT ARQ-TRANSACAO
+           IF WS-FS-TRANSACAO = '00'
+               SET MODO-LOTE TO TRUE
+               OPEN OUTPUT ARQ-SAIDA
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF
+           .
 
        P100-INICIALIZA.
-           INITIALIZE WS-VARIAVEIS.
+           INITIALIZE WS-VARIAVEIS
+           SET NAO-OCORREU-ERRO TO TRUE
+           MOVE SPACES TO WS-COD-ERRO
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+           .
+
+      * Le cada transacao de CALCTRAN e executa a mesma logica de
+      * calculo do modo interativo, gravando o resultado em CALCSAID
+      * e no log de auditoria, ate o fim do arquivo.
+       P400-PROCESSAR-LOTE.
+           PERFORM UNTIL FIM-TRANSACOES
+               READ ARQ-TRANSACAO
+                   AT END
+                       SET FIM-TRANSACOES TO TRUE
+                   NOT AT END
+                       PERFORM P450-PROCESSAR-TRANSACAO THRU P450-FIM
+               END-READ
+           END-PERFORM
+           .
+       P400-FIM.
+
+       P450-PROCESSAR-TRANSACAO.
+           SET NAO-OCORREU-ERRO TO TRUE
+           MOVE SPACES TO WS-COD-ERRO
+           MOVE ZERO TO WS-RESULTADO
+           MOVE TRAN-N1        TO WS-N1
+           MOVE TRAN-OPERACAO  TO WS-OPERACAO
+           MOVE TRAN-N2        TO WS-N2
+
+           PERFORM P510-EXECUTAR-OPERACAO
+
+           MOVE SPACES TO SAID-REGISTRO
+           STRING WS-N1         DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-OPERACAO   DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-N2         DELIMITED BY SIZE
+                  ' = '         DELIMITED BY SIZE
+                  WS-RESULTADO  DELIMITED BY SIZE
+                  ' ERRO='      DELIMITED BY SIZE
+                  WS-SW-ERRO    DELIMITED BY SIZE
+               INTO SAID-REGISTRO
+           WRITE SAID-REGISTRO
+
+           PERFORM P600-GRAVAR-LOG
+           .
+       P450-FIM.
 
        P500-CALC.
            DISPLAY 'Digite o primeiro numero: '
@@ -39,41 +212,117 @@
            DISPLAY 'Digite o segundo numero: '
            ACCEPT WS-N2
 
+           PERFORM P510-EXECUTAR-OPERACAO
+           PERFORM P600-GRAVAR-LOG
+           .
+
+      * Nucleo aritmetico usado tanto pelo modo interativo (P500-CALC)
+      * quanto pelo modo lote (P450-PROCESSAR-TRANSACAO), a partir de
+      * WS-N1/WS-OPERACAO/WS-N2 ja preenchidos pelo chamador.
+       P510-EXECUTAR-OPERACAO.
            EVALUATE WS-OPERACAO
                WHEN '+'
                    ADD WS-N1 TO WS-N2 GIVING WS-RESULTADO
-                          ON SIZE ERROR PERFORM P000-ERRO
+                          ON SIZE ERROR
+                              SET ERRO-ESTOURO-SOMA TO TRUE
+                              PERFORM P000-ERRO
                    END-ADD
-                   DISPLAY 'RESULTADO DA SOMA: ' WS-RESULTADO
+                   IF NAO-OCORREU-ERRO
+                       DISPLAY 'RESULTADO DA SOMA: ' WS-RESULTADO
+                   END-IF
 
                WHEN '-'
                    SUBTRACT WS-N1 FROM WS-N2 GIVING WS-RESULTADO
-                                 ON SIZE ERROR PERFORM P000-ERRO
+                                 ON SIZE ERROR
+                                     SET ERRO-ESTOURO-SUBTRACAO TO TRUE
+                                     PERFORM P000-ERRO
                    END-SUBTRACT
-                   DISPLAY 'RESULTADO DA SUBTRACAO: ' WS-RESULTADO
+                   IF NAO-OCORREU-ERRO
+                       DISPLAY 'RESULTADO DA SUBTRACAO: ' WS-RESULTADO
+                   END-IF
 
                WHEN '*'
                    MULTIPLY WS-N1 BY WS-N2 GIVING WS-RESULTADO
-                               ON SIZE ERROR PERFORM P000-ERRO
+                               ON SIZE ERROR
+                                   SET ERRO-ESTOURO-MULTIPLICA TO TRUE
+                                   PERFORM P000-ERRO
                    END-MULTIPLY
-                   DISPLAY 'RESULTADO DA MULTIPLICACAO: ' WS-RESULTADO
+                   IF NAO-OCORREU-ERRO
+                       DISPLAY 'RESULTADO DA MULTIPLICACAO: '
+                               WS-RESULTADO
+                   END-IF
 
                WHEN '/'
-                   IF WS-N1 EQUALS 0 OR WS-N2 EQUALS 0
+                   IF WS-N1 EQUAL 0 OR WS-N2 EQUAL 0
                        DISPLAY 'Divisao por zero!'
+                       SET ERRO-DIVISAO-POR-ZERO TO TRUE
                        PERFORM P000-ERRO
                    ELSE
                        DIVIDE WS-N1 BY WS-N2 GIVING WS-RESULTADO
-                                 ON SIZE ERROR PERFORM P000-ERRO
+                                 ON SIZE ERROR
+                                     SET ERRO-ESTOURO-DIVISAO TO TRUE
+                                     PERFORM P000-ERRO
                        END-DIVIDE
-                       DISPLAY 'RESULTADO DA DIVISAO: ' WS-RESULTADO
+                       IF NAO-OCORREU-ERRO
+                           DISPLAY 'RESULTADO DA DIVISAO: '
+                                   WS-RESULTADO
+                       END-IF
+                   END-IF
 
                WHEN OTHER
                    DISPLAY 'OPERACAO INVALIDA!'
+                   SET ERRO-OPERACAO-INVALIDA TO TRUE
+                   PERFORM P000-ERRO
            END-EVALUATE
            .
 
-       P999-FIM.
+      * Acrescenta uma linha ao log de auditoria com os operandos,
+      * a operacao, o resultado e se P000-ERRO foi disparado.
+       P600-GRAVAR-LOG.
+           MOVE SPACES TO LOG-REGISTRO
+           STRING WS-LOG-DATA         DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  WS-LOG-HORA         DELIMITED BY SIZE
+                  ' N1='              DELIMITED BY SIZE
+                  WS-N1               DELIMITED BY SIZE
+                  ' OP='              DELIMITED BY SIZE
+                  WS-OPERACAO         DELIMITED BY SIZE
+                  ' N2='              DELIMITED BY SIZE
+                  WS-N2               DELIMITED BY SIZE
+                  ' RESULTADO='       DELIMITED BY SIZE
+                  WS-RESULTADO        DELIMITED BY SIZE
+                  ' ERRO='            DELIMITED BY SIZE
+                  WS-SW-ERRO          DELIMITED BY SIZE
+               INTO LOG-REGISTRO
+           WRITE LOG-REGISTRO
+           .
+
+      * Acrescenta uma linha ao log de excecao CALCERR com os
+      * operandos, a operacao tentada e o codigo de motivo do erro,
+      * sempre que P000-ERRO e acionado.
+       P070-GRAVAR-LOG-ERRO.
+           MOVE SPACES TO ERRO-REGISTRO
+           STRING WS-LOG-DATA         DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  WS-LOG-HORA         DELIMITED BY SIZE
+                  ' N1='              DELIMITED BY SIZE
+                  WS-N1               DELIMITED BY SIZE
+                  ' OP='              DELIMITED BY SIZE
+                  WS-OPERACAO         DELIMITED BY SIZE
+                  ' N2='              DELIMITED BY SIZE
+                  WS-N2               DELIMITED BY SIZE
+                  ' COD-ERRO='        DELIMITED BY SIZE
+                  WS-COD-ERRO         DELIMITED BY SIZE
+               INTO ERRO-REGISTRO
+           WRITE ERRO-REGISTRO
+           .
 
+       P999-FIM.
+           CLOSE ARQ-LOG-AUDITORIA
+           CLOSE ARQ-LOG-ERRO
+           IF MODO-LOTE
+               CLOSE ARQ-TRANSACAO
+               CLOSE ARQ-SAIDA
+           END-IF
             STOP RUN.
        END PROGRAM calculadora.
